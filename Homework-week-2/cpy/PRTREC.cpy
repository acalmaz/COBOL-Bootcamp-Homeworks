@@ -0,0 +1,13 @@
+      *PRTREC - PRINT-LINE cikti kaydinin ortak duzeni. PBHWORK2 bu
+      *kaydi yazar, PBHREPT2 okuyup raporlar; REPLACING ile programa
+      *gore kayit adi degistirilir.
+       01  RECORD-NAME-TAG.
+           03 REC-ID-O          PIC X(4).
+           03 REC-NAME-O        PIC X(15).
+           03 REC-SRNAME-O      PIC X(15).
+           03 REC-DATE-O        PIC 9(08).
+           03 REC-NDATE-O       PIC 9(08).
+           03 REC-LDAY-O        PIC 9(08).
+      *REC-DATE-O -> REC-NDATE-O araligini yil/ay olarak da tasir.
+           03 REC-LYEARS-O      PIC 9(04).
+           03 REC-LMONTHS-O     PIC 9(02).
