@@ -0,0 +1,9 @@
+      *DATEREC - DATE-REC girdi kaydinin ortak duzeni. PBHWORK2, sort
+      *adimi ve PBHMAINT ayni alan duzenini kullanir; REPLACING ile
+      *programa gore kayit adi degistirilir.
+       01  RECORD-NAME-TAG.
+           03 REC-ID            PIC X(4).
+           03 REC-NAME          PIC X(15).
+           03 REC-SRNAME        PIC X(15).
+           03 REC-DATE          PIC 9(08).
+           03 REC-NDATE         PIC 9(08).
