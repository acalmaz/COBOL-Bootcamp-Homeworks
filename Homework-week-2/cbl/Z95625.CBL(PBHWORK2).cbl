@@ -17,9 +17,55 @@
       *gerekli olan dosya bağlantılarını ve durum kontrollerini sağlar.
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE
-                             STATUS ST-PRINT-LINE. 
+                             STATUS ST-PRINT-LINE.
+      *DATE-REC artik REC-ID uzerinden anahtarlanmis indeksli bir
+      *dosyadir; PBHMAINT tek tek kayit ekleme/duzeltme/silme yapar,
+      *bu program ise once onu REC-SRNAME/REC-NAME sirasina gore
+      *SORT-OUT'a siralar (bkz. H120-SORT-DATE-REC) ve asil okuma
+      *dongusunu o sirali dosya uzerinden yurutur. Bu programda
+      *DATE-REC hicbir zaman kendi OPEN/READ/CLOSE'unu almadigindan
+      *(sadece SORT ... USING DATE-REC icinde kapali olarak acilir),
+      *bir STATUS alani tutmaz; SORT'un kendi basari/hata durumu
+      *H120-SORT-DATE-REC'te SORT-RETURN ile ayrica kontrol edilir.
            SELECT DATE-REC   ASSIGN TO DATEREC
-                             STATUS ST-DATE-REC. 
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY DR-ID.
+      *SORT-WORK, DATE-REC'i REC-SRNAME/REC-NAME sirasina sokan SORT
+      *calismasinin gecici calisma dosyasidir.
+           SELECT SORT-WORK  ASSIGN TO SORTWK.
+      *SORT-OUT, siralama sonucunu tasiyan ve H100/H200'un asil
+      *sekilde sirayla okudugu dosyadir.
+           SELECT SORT-OUT   ASSIGN TO SRTOUT
+                             STATUS ST-SORT-OUT.
+      *EXCEPT-FILE, REC-NDATE REC-DATE'den kucuk cikan (ters girilmis)
+      *kayitlarin listelendigi istisna dosyasidir.
+           SELECT EXCEPT-FILE ASSIGN TO EXCPRT
+                             STATUS ST-EXCEPT-FILE.
+      *DATE-REC-REJECTS, REC-DATE ya da REC-NDATE gecerli bir takvim
+      *tarihi olmayan kayitlarin bir sebep koduyla birlikte yazildigi
+      *suspense dosyasidir.
+           SELECT DATE-REC-REJECTS ASSIGN TO REJECTS
+                             STATUS ST-DATE-REC-REJ.
+      *RESTART-CTL, buyuk DATEREC dosyalari icin islenen son REC-ID'yi
+      *tutan tek kayitlik checkpoint dosyasidir; H100-OPEN-FILES bu
+      *dosyada bir kayit bulursa DATE-REC'i o noktadan devam ettirir.
+      *Tek kayitlik duz sirali (non-VSAM) bir dosyadir; her checkpoint
+      *guncellemesi ve temizlemesi kendi OPEN/CLOSE'unu yaparak
+      *dosyayi bastan yazar, boylece RELATIVE/INDEXED gibi bir VSAM
+      *kumesinin onceden IDCAMS ile tanimlanmasi gerekmez.
+           SELECT RESTART-CTL ASSIGN TO RESTCTL
+                             STATUS ST-RESTART-CTL.
+      *THRESHOLD-PARM, WS-LDAY-THRESHOLD icin isteğe bagli bir kontrol
+      *karti; yoksa varsayilan esik degeri kullanilir. OPTIONAL ile
+      *JCL'de THRESHLD DD karti tamamen atlanabilir; bu durumda
+      *ST-THRESHOLD-PARM = 35 doner ve H160 varsayilani korur.
+           SELECT OPTIONAL THRESHOLD-PARM ASSIGN TO THRESHLD
+                             STATUS ST-THRESHOLD-PARM.
+      *HR-EXTRACT, REC-LDAY'i WS-LDAY-THRESHOLD'i asan kayitlarin
+      *HR/bordro sistemine aktarilmak uzere yazildigi arayuz dosyasi.
+           SELECT HR-EXTRACT ASSIGN TO HREXTR
+                             STATUS ST-HR-EXTRACT.
       *DATA DIVISION programda kullanılacak tüm verilerin yönetimi 
       *kısmıdır.
        DATA DIVISION.
@@ -27,34 +73,150 @@
        FD  PRINT-LINE RECORDING MODE F.
       *"PRT-LINE" adlı dosyayı tanımlar ve F (fixed) modda çalıştırır.
       *yani girilen veri boyutlarının tam boyut olduğunu belirtir.
-         01  PRINT-REC.
-           03 REC-ID-O          PIC X(4).
-           03 REC-NAME-O        PIC X(15).
-           03 REC-SRNAME-O      PIC X(15).
-           03 REC-DATE-O        PIC 9(08).
-           03 REC-NDATE-O       PIC 9(08).
-           03 REC-LDAY-O        PIC 9(08).
+           COPY PRTREC REPLACING ==RECORD-NAME-TAG== BY ==PRINT-REC==.
        FD  DATE-REC RECORDING MODE F.
       *"DATE-REC" adlı dosyayı tanımlar ve F (fixed) modda çalıştırır.
       *yani girilen veri boyutlarının tam boyut olduğunu belirtir.
-         01  DATEIN.
-           03 REC-ID            PIC X(4).
-           03 REC-NAME          PIC X(15).
-           03 REC-SRNAME        PIC X(15).
-           03 REC-DATE          PIC 9(08).
-           03 REC-NDATE         PIC 9(08).
+      *Alan adlari DR- ile degistirilir ki asil isleme alanlari olan
+      *REC-ID/REC-NAME/... SORT-OUT'un SEQREC kaydinda tekil kalsin.
+           COPY DATEREC REPLACING ==RECORD-NAME-TAG== BY ==DATEIN==
+                                  ==REC-ID==          BY ==DR-ID==
+                                  ==REC-NAME==        BY ==DR-NAME==
+                                  ==REC-SRNAME==      BY ==DR-SRNAME==
+                                  ==REC-DATE==        BY ==DR-DATE==
+                                  ==REC-NDATE==       BY ==DR-NDATE==.
+       SD  SORT-WORK.
+      *SORT anahtarlari REC-SRNAME/REC-NAME icin SRT- ile degistirilmis
+      *ayri alan adlari kullanir.
+           COPY DATEREC REPLACING ==RECORD-NAME-TAG== BY ==SORT-REC==
+                                  ==REC-ID==          BY ==SRT-ID==
+                                  ==REC-NAME==        BY ==SRT-NAME==
+                                  ==REC-SRNAME==      BY ==SRT-SRNAME==
+                                  ==REC-DATE==        BY ==SRT-DATE==
+                                  ==REC-NDATE==       BY ==SRT-NDATE==.
+       FD  SORT-OUT RECORDING MODE F.
+      *Siralanmis DATE-REC kayitlarini tasir; asil okuma dongusu bu
+      *dosyayi kullanir, alan adlari (REC-ID/REC-NAME/...) degismez.
+           COPY DATEREC REPLACING ==RECORD-NAME-TAG== BY ==SEQREC==.
+       FD  EXCEPT-FILE RECORDING MODE F.
+      *"EXCEPT-FILE" REC-NDATE'i REC-DATE'den once olan kayitlarin
+      *REC-ID/REC-NAME/REC-SRNAME bilgisiyle listelendigi dosyadir.
+         01  EXCEPT-REC.
+           03 EXC-ID            PIC X(4).
+           03 EXC-NAME          PIC X(15).
+           03 EXC-SRNAME        PIC X(15).
+           03 EXC-REASON        PIC X(30).
+       FD  DATE-REC-REJECTS RECORDING MODE F.
+      *REC-DATE/REC-NDATE alanlarindan biri ya da ikisi de gecersiz
+      *takvim tarihi tasiyan kayitlarin, sebep koduyla birlikte
+      *dustugu suspense dosyasi.
+         01  REJECT-REC.
+           03 REJ-ID            PIC X(4).
+           03 REJ-NAME          PIC X(15).
+           03 REJ-SRNAME        PIC X(15).
+           03 REJ-DATE          PIC 9(08).
+           03 REJ-NDATE         PIC 9(08).
+           03 REJ-REASON-CD     PIC X(02).
+             88 REJ-REASON-DATE-INVALID     VALUE '01'.
+             88 REJ-REASON-NDATE-INVALID    VALUE '02'.
+             88 REJ-REASON-BOTH-INVALID     VALUE '03'.
+       FD  RESTART-CTL RECORDING MODE F.
+      *Tek kayitlik checkpoint kaydi; RST-LAST-ID en son basariyla
+      *islenen kaydin REC-ID'sini tasir.
+         01  RESTART-REC.
+           03 RST-LAST-ID       PIC X(4).
+       FD  THRESHOLD-PARM RECORDING MODE F.
+      *Tek kayitlik esik degeri karti; verilmezse dosya acilmaz ve
+      *varsayilan esik kullanilir.
+         01  THRESHOLD-PARM-REC.
+           03 TP-LDAY-LIMIT     PIC 9(08).
+       FD  HR-EXTRACT RECORDING MODE F.
+      *"HR-EXTRACT" REC-LDAY'i esik degerini asan calisanlarin
+      *REC-ID/REC-NAME/REC-SRNAME/REC-LDAY bilgisini tasir.
+         01  HR-EXTRACT-REC.
+           03 HRX-ID            PIC X(4).
+           03 HRX-NAME          PIC X(15).
+           03 HRX-SRNAME        PIC X(15).
+           03 HRX-LDAY          PIC 9(08).
 
        WORKING-STORAGE SECTION.
       *WORKING-STORAGE SECTION programın çalışması sırasında işlem 
       *yapmak için kullanılan değişkenleri ve veri alanlarını tanımlar.
-         01  WS-WORK-AREA. 
-           03 ST-DATE-REC        PIC 9(2).
-           88 DATE-REC-EOF                   VALUE 10.
+         01  WS-WORK-AREA.
+           03 ST-SORT-OUT        PIC 9(2).
+           88 SORT-OUT-EOF                   VALUE 10.
            03 ST-PRINT-LINE      PIC 9(2).
+           03 ST-EXCEPT-FILE     PIC 9(2).
+           03 ST-DATE-REC-REJ    PIC 9(2).
+           03 ST-RESTART-CTL     PIC 9(2).
+      *DATE-REC'i checkpoint sonrasindan devam ettirmek icin kullanilan
+      *calisma alani.
+           03 WS-RESTART-SW      PIC X(01) VALUE 'N'.
+             88 RESTART-MODE            VALUE 'Y'.
+           03 WS-CKPT-EXISTS-SW  PIC X(01) VALUE 'N'.
+             88 WS-CKPT-EXISTS          VALUE 'Y'.
+           03 WS-CKPT-FOUND-SW   PIC X(01) VALUE 'N'.
+             88 WS-CKPT-FOUND           VALUE 'Y'.
+      *WS-CKPT-LOST, checkpoint kaydindaki REC-ID'nin (ör. PBHMAINT
+      *ile silindigi icin) siralanmis SORT-OUT akisinda hic
+      *bulunamadigini isaretler; bu durum normal is-bitti EOF'undan
+      *ayirt edilip run'i basarisiz sonuclandirmak icin kullanilir.
+           03 WS-CKPT-LOST-SW    PIC X(01) VALUE 'N'.
+             88 WS-CKPT-LOST            VALUE 'Y'.
+           03 WS-LAST-CKPT-ID    PIC X(4)  VALUE SPACES.
+           03 WS-SINCE-CKPT-CNT  PIC 9(06) COMP VALUE 0.
+           03 WS-CKPT-INTERVAL   PIC 9(06) COMP VALUE 100.
+           03 ST-THRESHOLD-PARM  PIC 9(2).
+           03 ST-HR-EXTRACT      PIC 9(2).
+      *HR-EXTRACT'e dusmesi icin REC-LDAY'in gecmesi gereken esik;
+      *THRESHOLD-PARM karti verilmisse onunla degistirilir.
+           03 WS-LDAY-THRESHOLD  PIC 9(08) VALUE 90.
+      *H999-PROGRAM-EXIT'te calisma ozeti icin okunan/yazilan kayit
+      *sayaclari.
+           03 WS-DATE-REC-RD-CNT PIC 9(08) COMP VALUE 0.
+           03 WS-PRINT-LINE-WR-CNT PIC 9(08) COMP VALUE 0.
          01 DATECALC.
            05 REC-DATE-INT      PIC 9(08).
            05 REC-NDATE-INT     PIC 9(08).
            05 REC-LDAY          PIC 9(08).
+      *REC-DATE -> REC-NDATE araligini yil/ay olarak kirmak icin
+      *kullanilan alanlar.
+           05 REC-LYEARS        PIC 9(04).
+           05 REC-LMONTHS       PIC 9(02).
+           05 DC-LYEARS-WRK     PIC S9(04).
+           05 DC-LMONTHS-WRK    PIC S9(03).
+           05 DC-DATE-YYYYMMDD  PIC 9(08).
+           05 DC-DATE-R REDEFINES DC-DATE-YYYYMMDD.
+             10 DC-DATE-YYYY    PIC 9(04).
+             10 DC-DATE-MM      PIC 9(02).
+             10 DC-DATE-DD      PIC 9(02).
+           05 DC-NDATE-YYYYMMDD PIC 9(08).
+           05 DC-NDATE-R REDEFINES DC-NDATE-YYYYMMDD.
+             10 DC-NDATE-YYYY   PIC 9(04).
+             10 DC-NDATE-MM     PIC 9(02).
+             10 DC-NDATE-DD     PIC 9(02).
+      *REC-DATE ve REC-NDATE alanlarinin gercek bir takvim tarihi
+      *olup olmadigini kontrol etmek icin kullanilan calisma alani.
+         01  WS-DATE-VALIDATION.
+           03 WS-CHK-DATE       PIC 9(08).
+           03 WS-CHK-DATE-R REDEFINES WS-CHK-DATE.
+             05 WS-CHK-YYYY     PIC 9(04).
+             05 WS-CHK-MM       PIC 9(02).
+             05 WS-CHK-DD       PIC 9(02).
+           03 WS-CHK-MAX-DD     PIC 9(02).
+           03 WS-CHK-SW         PIC X(01).
+             88 WS-CHK-VALID           VALUE 'Y'.
+             88 WS-CHK-INVALID         VALUE 'N'.
+           03 WS-LEAP-REM4      PIC 9(02).
+           03 WS-LEAP-REM100    PIC 9(02).
+           03 WS-LEAP-REM400    PIC 9(03).
+           03 WS-LEAP-QUOT      PIC 9(04).
+           03 WS-DATE-SW        PIC X(01).
+             88 REC-DATE-VALID          VALUE 'Y'.
+             88 REC-DATE-INVALID        VALUE 'N'.
+           03 WS-NDATE-SW       PIC X(01).
+             88 REC-NDATE-VALID         VALUE 'Y'.
+             88 REC-NDATE-INVALID       VALUE 'N'.
 
       *--------------------     
        PROCEDURE DIVISION.
@@ -62,38 +224,290 @@
       *edip programı tamamlayacağız.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
-           PERFORM H200-READ-NEXT-RECORD UNTIL DATE-REC-EOF
+           PERFORM H200-READ-NEXT-RECORD UNTIL SORT-OUT-EOF
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
       *INPUT ve OUTPUT dosyalarını açtık ve output dosyasının ilk
       *satırını okuduk. 
        H100-OPEN-FILES.
-           OPEN INPUT  DATE-REC.
-           OPEN OUTPUT PRINT-LINE.
-           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-DATE-REC 
-           MOVE ST-DATE-REC TO RETURN-CODE
+           PERFORM H120-SORT-DATE-REC.
+           OPEN INPUT  SORT-OUT.
+           IF (ST-SORT-OUT NOT = 0) AND (ST-SORT-OUT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN SRTOUT: ' ST-SORT-OUT
+           MOVE ST-SORT-OUT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+      *Restart olup olmadigi, PRINT-LINE/EXCEPT-FILE/DATE-REC-REJECTS/
+      *HR-EXTRACT acilmadan once bilinmelidir; aksi halde bir restart
+      *calismasi bu dosyalari EXTEND yerine OUTPUT ile acar ve onceki
+      *calismanin checkpoint'ten once yazdigi kayitlari siler.
+           PERFORM H150-POSITION-FOR-RESTART.
+           IF RESTART-MODE
+              OPEN EXTEND PRINT-LINE
+              OPEN EXTEND EXCEPT-FILE
+              OPEN EXTEND DATE-REC-REJECTS
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+              OPEN OUTPUT EXCEPT-FILE
+              OPEN OUTPUT DATE-REC-REJECTS
+           END-IF.
            IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
-           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-PRINT-LINE 
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-PRINT-LINE
            MOVE ST-PRINT-LINE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           READ DATE-REC.
-           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
-           DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATE-REC 
-           MOVE ST-DATE-REC TO RETURN-CODE
+           IF (ST-EXCEPT-FILE NOT = 0) AND (ST-EXCEPT-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN EXCPRT: ' ST-EXCEPT-FILE
+           MOVE ST-EXCEPT-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-DATE-REC-REJ NOT = 0) AND (ST-DATE-REC-REJ NOT = 97)
+           DISPLAY 'UNABLE TO OPEN REJECTS: ' ST-DATE-REC-REJ
+           MOVE ST-DATE-REC-REJ TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF RESTART-MODE
+              OPEN EXTEND HR-EXTRACT
+           ELSE
+              OPEN OUTPUT HR-EXTRACT
+           END-IF.
+           IF (ST-HR-EXTRACT NOT = 0) AND (ST-HR-EXTRACT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN HREXTR: ' ST-HR-EXTRACT
+           MOVE ST-HR-EXTRACT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H160-READ-THRESHOLD-PARM.
+      *H155-SKIP-TO-CHECKPOINT (H150 icinde cagrilir) zaten SORT-OUT'u
+      *gercek sonuna kadar okumus olabilir (checkpoint bulunamadi ya da
+      *checkpoint son kayitti); bu durumda tekrar okumaya gerek yoktur.
+           IF NOT SORT-OUT-EOF
+              READ SORT-OUT
+              IF (ST-SORT-OUT = 0) OR (ST-SORT-OUT = 97)
+                 ADD 1 TO WS-DATE-REC-RD-CNT
+              ELSE
+                 IF ST-SORT-OUT NOT = 10
+                    DISPLAY 'UNABLE TO READ SRTOUT: ' ST-SORT-OUT
+                    MOVE ST-SORT-OUT TO RETURN-CODE
+                    PERFORM H999-PROGRAM-EXIT
+                 END-IF
+              END-IF
+           END-IF.
        H100-END. EXIT.
+      *DATE-REC'i REC-SRNAME/REC-NAME sirasina gore SORT-OUT'a
+      *siralar; SORT deyimi USING/GIVING dosyalarini kendi acip
+      *kapatir, bu yuzden DATE-REC ve SORT-OUT burada ayrica
+      *acilmaz/kapatilmaz. SORT-RETURN, diger her dosyanin acilisindan
+      *sonra yapilan durum kontrolune paralel olarak, DATEREC'in
+      *acilamamasi ya da sort calisma alaninin yetersiz kalmasi gibi
+      *SORT'un kendi icinde yakaladigi hatalari da programa bildirir.
+       H120-SORT-DATE-REC.
+           SORT SORT-WORK
+              ON ASCENDING KEY SRT-SRNAME
+              ON ASCENDING KEY SRT-NAME
+              USING DATE-REC
+              GIVING SORT-OUT.
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'SORT OF DATEREC FAILED: ' SORT-RETURN
+              MOVE SORT-RETURN TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H120-END. EXIT.
+      *RESTART-CTL'de bir checkpoint kaydi varsa SORT-OUT'u, en son
+      *islenen REC-ID'yi gecene kadar sirayla atlayarak (skip-scan)
+      *konumlar; siralama REC-ID'ye gore olmadigindan artik indeksli
+      *dosya uzerinde START kullanilamaz. RESTART-CTL duz sirali bir
+      *dosya oldugundan (bkz. FILE-CONTROL) burada sadece INPUT olarak
+      *acilip okunur; ST-RESTART-CTL = 35 dosyanin hic tahsis edilmedigi
+      *(ör. ilk calistirma) anlamina gelir ve checkpoint yokmus gibi
+      *devam edilir.
+       H150-POSITION-FOR-RESTART.
+           OPEN INPUT RESTART-CTL.
+           IF ST-RESTART-CTL NOT = 35
+              READ RESTART-CTL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET WS-CKPT-EXISTS TO TRUE
+                    MOVE RST-LAST-ID TO WS-LAST-CKPT-ID
+              END-READ
+              CLOSE RESTART-CTL
+           END-IF
+           IF WS-CKPT-EXISTS AND WS-LAST-CKPT-ID NOT = SPACES
+              SET RESTART-MODE TO TRUE
+              DISPLAY 'PBHWORK2 RESTARTING AFTER REC-ID: '
+                      WS-LAST-CKPT-ID
+              PERFORM H155-SKIP-TO-CHECKPOINT
+           END-IF.
+       H150-END. EXIT.
+      *WS-LAST-CKPT-ID'ye esit REC-ID bulunana ya da SORT-OUT bitene
+      *kadar kayitlari sirayla okuyup atar; bulunan kayit daha once
+      *islendigi icin bir sonraki READ ile gercek baslangic kaydi
+      *elde edilir. Checkpoint hicbir kayitta bulunmadan dosyanin
+      *gercek sonuna gelinirse (ör. PBHMAINT o REC-ID'yi sildiyse)
+      *WS-CKPT-LOST isaretlenir; bu, calismanin dosyayi normal
+      *sekilde bitirmesinden ayirt edilmelidir.
+       H155-SKIP-TO-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           PERFORM H156-READ-SORT-OUT
+              UNTIL SORT-OUT-EOF OR WS-CKPT-FOUND
+           IF SORT-OUT-EOF
+              SET WS-CKPT-LOST TO TRUE
+              DISPLAY 'PBHWORK2 CHECKPOINT REC-ID NOT FOUND: '
+                      WS-LAST-CKPT-ID
+           END-IF.
+       H155-END. EXIT.
+      *H155-SKIP-TO-CHECKPOINT'in her bir adiminda bir kayit okur ve
+      *aranan REC-ID'ye ulasilip ulasilmadigini isaretler.
+       H156-READ-SORT-OUT.
+           READ SORT-OUT
+              AT END
+                 SET SORT-OUT-EOF TO TRUE
+           END-READ
+           IF NOT SORT-OUT-EOF AND REC-ID = WS-LAST-CKPT-ID
+              SET WS-CKPT-FOUND TO TRUE
+           END-IF.
+       H156-END. EXIT.
+      *THRESHOLD-PARM verilmisse WS-LDAY-THRESHOLD'i o kartla
+      *degistirir; SELECT OPTIONAL oldugundan DD karti hic
+      *verilmemisse OPEN INPUT ST-THRESHOLD-PARM = 05 doner (non-
+      *optional bir dosyada beklenen 35 degil); her iki durumda da
+      *varsayilan deger (90) korunur.
+       H160-READ-THRESHOLD-PARM.
+           OPEN INPUT THRESHOLD-PARM
+           IF (ST-THRESHOLD-PARM = 05) OR (ST-THRESHOLD-PARM = 35)
+              CONTINUE
+           ELSE
+              IF (ST-THRESHOLD-PARM NOT = 0) AND
+                 (ST-THRESHOLD-PARM NOT = 97)
+                 DISPLAY 'UNABLE TO OPEN THRESHLD: ' ST-THRESHOLD-PARM
+                 MOVE ST-THRESHOLD-PARM TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              READ THRESHOLD-PARM
+                 NOT AT END
+                    MOVE TP-LDAY-LIMIT TO WS-LDAY-THRESHOLD
+              END-READ
+              CLOSE THRESHOLD-PARM
+           END-IF.
+       H160-END. EXIT.
       *Dosyalar açılırken bir problemle karşılaşıldı mı diye kontrol
       *ettik eğer ki karşılaşılmışsa hata mesajı yazdırıp programı 
       *sonlandırdık. 
        H200-READ-NEXT-RECORD.
-               PERFORM CALC-RECORD
-               READ DATE-REC.
+               PERFORM 1000-VALIDATE-RECORD-DATES
+               IF REC-DATE-VALID AND REC-NDATE-VALID
+                  PERFORM CALC-RECORD
+               ELSE
+                  PERFORM 1500-WRITE-REJECT-RECORD
+               END-IF
+               PERFORM 5000-CHECKPOINT-IF-DUE
+               READ SORT-OUT
+               IF (ST-SORT-OUT = 0) OR (ST-SORT-OUT = 97)
+                  ADD 1 TO WS-DATE-REC-RD-CNT
+               END-IF.
        H200-END. EXIT.
+      *WS-CKPT-INTERVAL kayitta bir RESTART-CTL'ye son islenen
+      *REC-ID'yi yazar, boylece buyuk bir DATEREC calismasi yarida
+      *kesilirse bastan degil kaldigi yerden devam edilebilir.
+      *RESTART-CTL duz sirali tek kayitlik bir dosya oldugundan, her
+      *checkpoint OPEN OUTPUT ile dosyayi bastan yazip kapatir; ardil
+      *bir REWRITE'in gerektirdigi onceki READ konumlamasina ihtiyac
+      *duyulmaz.
+       5000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CKPT-CNT
+           IF WS-SINCE-CKPT-CNT >= WS-CKPT-INTERVAL
+              MOVE REC-ID TO RST-LAST-ID
+              OPEN OUTPUT RESTART-CTL
+              WRITE RESTART-REC
+              CLOSE RESTART-CTL
+              SET WS-CKPT-EXISTS TO TRUE
+              MOVE 0 TO WS-SINCE-CKPT-CNT
+           END-IF.
+       5000-END. EXIT.
+      *REC-DATE ve REC-NDATE alanlarinin gercek bir takvim tarihi
+      *tasidigini FUNCTION INTEGER-OF-DATE cagrilmadan once dogrular,
+      *aksi halde o kayit CALC-RECORD'a hic gitmez.
+       1000-VALIDATE-RECORD-DATES.
+           MOVE REC-DATE  TO WS-CHK-DATE
+           PERFORM 1100-VALIDATE-DATE-FIELD
+           MOVE WS-CHK-SW TO WS-DATE-SW
+           MOVE REC-NDATE TO WS-CHK-DATE
+           PERFORM 1100-VALIDATE-DATE-FIELD
+           MOVE WS-CHK-SW TO WS-NDATE-SW.
+       1000-END. EXIT.
+      *WS-CHK-DATE alanindaki YYYYAADD degerinin ay ve gun sinirlari
+      *icinde kalip kalmadigini kontrol eder, WS-CHK-SW'ye sonucu koyar.
+       1100-VALIDATE-DATE-FIELD.
+           SET WS-CHK-VALID TO TRUE
+           IF WS-CHK-YYYY < 1601 OR WS-CHK-MM < 1 OR WS-CHK-MM > 12
+              SET WS-CHK-INVALID TO TRUE
+           ELSE
+              PERFORM 1200-SET-MAX-DAY-OF-MONTH
+              IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-CHK-MAX-DD
+                 SET WS-CHK-INVALID TO TRUE
+              END-IF
+           END-IF.
+       1100-END. EXIT.
+      *Aya gore azami gun sayisini WS-CHK-MAX-DD'ye tasir, Subat icin
+      *artik yil hesabini kalanlarla (DIVIDE REMAINDER) yapar.
+       1200-SET-MAX-DAY-OF-MONTH.
+           EVALUATE WS-CHK-MM
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-CHK-MAX-DD
+              WHEN 2
+                 DIVIDE WS-CHK-YYYY BY 4   GIVING WS-LEAP-QUOT
+                                           REMAINDER WS-LEAP-REM4
+                 DIVIDE WS-CHK-YYYY BY 100 GIVING WS-LEAP-QUOT
+                                           REMAINDER WS-LEAP-REM100
+                 DIVIDE WS-CHK-YYYY BY 400 GIVING WS-LEAP-QUOT
+                                           REMAINDER WS-LEAP-REM400
+                 IF WS-LEAP-REM400 = 0 OR
+                   (WS-LEAP-REM4 = 0 AND WS-LEAP-REM100 NOT = 0)
+                    MOVE 29 TO WS-CHK-MAX-DD
+                 ELSE
+                    MOVE 28 TO WS-CHK-MAX-DD
+                 END-IF
+              WHEN OTHER
+                 MOVE 31 TO WS-CHK-MAX-DD
+           END-EVALUATE.
+       1200-END. EXIT.
+      *Gecersiz tarih tasiyan kaydi sebep koduyla DATE-REC-REJECTS'e
+      *yazar.
+       1500-WRITE-REJECT-RECORD.
+           MOVE REC-ID     TO REJ-ID
+           MOVE REC-NAME   TO REJ-NAME
+           MOVE REC-SRNAME TO REJ-SRNAME
+           MOVE REC-DATE   TO REJ-DATE
+           MOVE REC-NDATE  TO REJ-NDATE
+           IF REC-DATE-INVALID AND REC-NDATE-INVALID
+              SET REJ-REASON-BOTH-INVALID TO TRUE
+           ELSE
+              IF REC-DATE-INVALID
+                 SET REJ-REASON-DATE-INVALID TO TRUE
+              ELSE
+                 SET REJ-REASON-NDATE-INVALID TO TRUE
+              END-IF
+           END-IF
+           WRITE REJECT-REC.
+       1500-END. EXIT.
+      *REC-DATE'ten REC-NDATE'e olan araligi REC-LYEARS/REC-LMONTHS
+      *olarak da hesaplar (gun sayimi FUNCTION INTEGER-OF-DATE
+      *farkindan, yil/ay ise takvim alanlarindan cikarilir).
+       1700-CALC-YEARS-MONTHS.
+           MOVE REC-DATE  TO DC-DATE-YYYYMMDD
+           MOVE REC-NDATE TO DC-NDATE-YYYYMMDD
+           COMPUTE DC-LYEARS-WRK = DC-NDATE-YYYY - DC-DATE-YYYY
+           COMPUTE DC-LMONTHS-WRK = DC-NDATE-MM - DC-DATE-MM
+           IF DC-NDATE-DD < DC-DATE-DD
+              SUBTRACT 1 FROM DC-LMONTHS-WRK
+           END-IF
+           IF DC-LMONTHS-WRK < 0
+              ADD 12 TO DC-LMONTHS-WRK
+              SUBTRACT 1 FROM DC-LYEARS-WRK
+           END-IF
+           MOVE DC-LYEARS-WRK  TO REC-LYEARS
+           MOVE DC-LMONTHS-WRK TO REC-LMONTHS.
+       1700-END. EXIT.
       *INPUT dosyasından edindiğimiz bilgileri OUTPUT dosyamıza aktarmak
       *için OUTPUT dosyası için oluştuduğumuz değişkenlere bu bilgileri
       *yerleştiriyoruz ve yapılması gereken matematiksel işlemleri
@@ -101,10 +515,28 @@
        CALC-RECORD.
            COMPUTE REC-DATE-INT = FUNCTION INTEGER-OF-DATE(REC-DATE)
            COMPUTE REC-NDATE-INT = FUNCTION INTEGER-OF-DATE(REC-NDATE)
-           COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
-           PERFORM WRITE-RECORD.
+           IF REC-NDATE-INT < REC-DATE-INT
+              PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+              COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
+              PERFORM 1700-CALC-YEARS-MONTHS
+              PERFORM WRITE-RECORD
+              IF REC-LDAY > WS-LDAY-THRESHOLD
+                 PERFORM 6000-WRITE-HR-EXTRACT
+              END-IF
+           END-IF.
        CALC-END. EXIT.
-           
+      *REC-NDATE, REC-DATE'den once ise kayit normal islenmez, bunun
+      *yerine REC-ID/REC-NAME/REC-SRNAME bilgisiyle EXCEPT-FILE'a
+      *yazilir ki hatali veri PRTLINE'a hic girmesin.
+       WRITE-EXCEPTION-RECORD.
+           MOVE REC-ID       TO  EXC-ID.
+           MOVE REC-NAME     TO  EXC-NAME.
+           MOVE REC-SRNAME   TO  EXC-SRNAME.
+           MOVE 'NDATE IS EARLIER THAN DATE' TO EXC-REASON.
+           WRITE EXCEPT-REC.
+       WRITE-EXCEPTION-END. EXIT.
+
        WRITE-RECORD.
            MOVE REC-ID       TO  REC-ID-O.
            MOVE REC-NAME     TO  REC-NAME-O.
@@ -112,12 +544,57 @@
            MOVE REC-DATE     TO  REC-DATE-O.
            MOVE REC-NDATE    TO  REC-NDATE-O.
            MOVE REC-LDAY     TO  REC-LDAY-O.
-           WRITE PRINT-REC.
+           MOVE REC-LYEARS   TO  REC-LYEARS-O.
+           MOVE REC-LMONTHS  TO  REC-LMONTHS-O.
+           WRITE PRINT-REC
+           ADD 1 TO WS-PRINT-LINE-WR-CNT.
        WRITE-END. EXIT.
+      *WS-LDAY-THRESHOLD'i asan calisma suresine sahip kayitlari
+      *HR/bordro sistemine aktarilmak uzere HR-EXTRACT'e yazar.
+       6000-WRITE-HR-EXTRACT.
+           MOVE REC-ID       TO  HRX-ID.
+           MOVE REC-NAME     TO  HRX-NAME.
+           MOVE REC-SRNAME   TO  HRX-SRNAME.
+           MOVE REC-LDAY     TO  HRX-LDAY.
+           WRITE HR-EXTRACT-REC.
+       6000-END. EXIT.
       *INPUT ve OUTPUT dosyalarını kapatıp programı sonlandırıyoruz.
        H999-PROGRAM-EXIT.
-           CLOSE DATE-REC.
+      *Calisma DATEREC'in (SORT-OUT uzerinden) sonuna kadar temiz
+      *bittiyse bir sonraki calismanin yeniden restart sanmamasi
+      *icin checkpoint kaydini siler. RESTART-CTL duz sirali bir dosya
+      *oldugundan "silme" islemi OPEN OUTPUT ile dosyayi bos birakip
+      *kapatmaktir. WS-CKPT-LOST durumunda ise checkpoint bilerek
+      *SILINMEZ ki bir sonraki calistirma da ayni hatayi bildirsin,
+      *veri sessizce atlanmasin.
+           IF SORT-OUT-EOF AND WS-CKPT-EXISTS AND NOT WS-CKPT-LOST
+              OPEN OUTPUT RESTART-CTL
+              CLOSE RESTART-CTL
+           END-IF
+           IF WS-CKPT-LOST
+              DISPLAY 'PBHWORK2 - RESTART CHECKPOINT REC-ID '
+                      WS-LAST-CKPT-ID ' NOT FOUND IN SORTED INPUT,'
+              DISPLAY '  RUN ABORTED WITHOUT PROCESSING - CHECK '
+                      'WHETHER THAT EMPLOYEE WAS DELETED BY PBHMAINT'
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+      *Calisma ozeti: DATE-REC'ten (SORT-OUT uzerinden) okunan ve
+      *PRINT-LINE'a yazilan kayit sayilari ile her iki dosyanin son
+      *durum kodu. DATE-REC, SORT deyimi tarafindan kendi acilip
+      *kapatildigindan bu program onu ayrica acmaz/kapatmaz; asil
+      *okuma durumu ST-SORT-OUT'tadir. RESTART-CTL de yukarida kendi
+      *OPEN/CLOSE'unu tamamladigindan burada ayrica kapatilmaz.
+           DISPLAY 'PBHWORK2 RUN SUMMARY'
+           DISPLAY '  DATE-REC RECORDS READ     : ' WS-DATE-REC-RD-CNT
+           DISPLAY '  PRINT-LINE RECORDS WRITTEN: '
+                   WS-PRINT-LINE-WR-CNT
+           DISPLAY '  FINAL ST-SORT-OUT         : ' ST-SORT-OUT
+           DISPLAY '  FINAL ST-PRINT-LINE       : ' ST-PRINT-LINE
+           CLOSE SORT-OUT.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPT-FILE.
+           CLOSE DATE-REC-REJECTS.
+           CLOSE HR-EXTRACT.
            GOBACK.
            
       *
\ No newline at end of file
