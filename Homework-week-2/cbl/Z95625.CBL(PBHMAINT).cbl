@@ -0,0 +1,217 @@
+      *IDENTIFICATION DIVISION programın kimlik bilgilerinin
+      *belirtildiği bölümdür. Bu bölümde programın adı ve programı
+      *oluşturan kişi belirtilmiştir.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBHMAINT.
+       AUTHOR. AHMET MELİH ÇALMAZ.
+      *ENVIRONMENT DIVISION programın çalıştığı ortamı ve
+      *kullanılacak dosyaları içerir.
+       ENVIRONMENT DIVISION.
+      *INPUT-OUTPUT programda kullanılacak olan girdi ve çıktı dosyaları
+      *tanımlar.
+       INPUT-OUTPUT SECTION.
+      *FILE-CONTROL, DATE-REC indeksli ana dosyasini tek tek islem
+      *kartlariyla (TRANS-FILE) guncelleyen bakim programinin dosya
+      *baglantilarini tanimlar.
+       FILE-CONTROL.
+      *DATE-REC PBHWORK2 ile ayni indeksli dosyadir; burada I-O modunda
+      *random erisimle acilir.
+           SELECT DATE-REC   ASSIGN TO DATEREC
+                             ORGANIZATION INDEXED
+                             ACCESS MODE RANDOM
+                             RECORD KEY REC-ID
+                             STATUS ST-DATE-REC.
+           SELECT TRANS-FILE ASSIGN TO TRANIN
+                             STATUS ST-TRANS-FILE.
+           SELECT MAINT-RPT  ASSIGN TO MAINTRPT
+                             STATUS ST-MAINT-RPT.
+      *DATA DIVISION programda kullanılacak tüm verilerin yönetimi
+      *kısmıdır.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-REC RECORDING MODE F.
+      *"DATE-REC" adlı dosyayı tanımlar ve F (fixed) modda çalıştırır.
+      *yani girilen veri boyutlarının tam boyut olduğunu belirtir.
+           COPY DATEREC REPLACING ==RECORD-NAME-TAG== BY ==DATEIN==.
+       FD  TRANS-FILE RECORDING MODE F.
+      *"TRANS-FILE", DATE-REC uzerinde ekleme (A), duzeltme (C) ya da
+      *silme (D) yapmak icin okunan islem kartlarini tasir.
+         01  TRANS-REC.
+           03 TRN-ACTION        PIC X(01).
+             88 TRN-ADD                 VALUE 'A'.
+             88 TRN-CHANGE              VALUE 'C'.
+             88 TRN-DELETE              VALUE 'D'.
+           03 TRN-ID            PIC X(4).
+           03 TRN-NAME          PIC X(15).
+           03 TRN-SRNAME        PIC X(15).
+           03 TRN-DATE          PIC 9(08).
+           03 TRN-NDATE         PIC 9(08).
+       FD  MAINT-RPT RECORDING MODE F.
+      *"MAINT-RPT", her islem kartinin sonucunu (uygulandi/reddedildi)
+      *listeleyen kisa bir isletim raporudur.
+         01  MAINT-RPT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *WORKING-STORAGE SECTION programın çalışması sırasında işlem
+      *yapmak için kullanılan değişkenleri ve veri alanlarını tanımlar.
+         01  WS-WORK-AREA.
+           03 ST-DATE-REC        PIC 9(2).
+           03 ST-TRANS-FILE      PIC 9(2).
+           88 TRANS-FILE-EOF                 VALUE 10.
+           03 ST-MAINT-RPT       PIC 9(2).
+         01  WS-COUNTERS.
+           03 WS-APPLIED-CNT     PIC 9(06) COMP.
+           03 WS-REJECTED-CNT    PIC 9(06) COMP.
+      *Rapor satiri kalibi; her islem icin bir kere doldurulup yazilir.
+         01  RPT-LINE.
+           03 RPT-ACTION         PIC X(01).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 RPT-ID             PIC X(04).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 RPT-RESULT         PIC X(10).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 RPT-MESSAGE        PIC X(59).
+
+      *--------------------
+       PROCEDURE DIVISION.
+      *Maini oluşturduk burada yazılı olan sırada paragrafları takip
+      *edip programı tamamlayacağız.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-READ-NEXT-TRANS UNTIL TRANS-FILE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+      *DATE-REC'i I-O, TRANS-FILE'i girdi, MAINT-RPT'i cikti olarak
+      *acar ve ilk islem kartini okur.
+       H100-OPEN-FILES.
+           OPEN I-O    DATE-REC.
+           OPEN INPUT  TRANS-FILE.
+           OPEN OUTPUT MAINT-RPT.
+           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
+           DISPLAY 'UNABLE TO OPEN DATEREC: ' ST-DATE-REC
+           MOVE ST-DATE-REC TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-TRANS-FILE NOT = 0) AND (ST-TRANS-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN TRANIN: ' ST-TRANS-FILE
+           MOVE ST-TRANS-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-MAINT-RPT NOT = 0) AND (ST-MAINT-RPT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN MAINTRPT: ' ST-MAINT-RPT
+           MOVE ST-MAINT-RPT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ TRANS-FILE.
+           IF (ST-TRANS-FILE NOT = 0) AND (ST-TRANS-FILE NOT = 97)
+           DISPLAY 'UNABLE TO READ TRANIN: ' ST-TRANS-FILE
+           MOVE ST-TRANS-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *Islem kartini action koduna gore isler ve bir sonrakini okur.
+       H200-READ-NEXT-TRANS.
+               PERFORM 2000-APPLY-TRANSACTION
+               READ TRANS-FILE.
+       H200-END. EXIT.
+      *TRN-ACTION'a gore ekleme, duzeltme ya da silme paragrafina
+      *dagitim yapar; taninmayan kod dogrudan reddedilir.
+       2000-APPLY-TRANSACTION.
+           MOVE TRN-ID TO REC-ID
+           EVALUATE TRUE
+              WHEN TRN-ADD
+                 PERFORM 2100-ADD-RECORD
+              WHEN TRN-CHANGE
+                 PERFORM 2200-CHANGE-RECORD
+              WHEN TRN-DELETE
+                 PERFORM 2300-DELETE-RECORD
+              WHEN OTHER
+                 MOVE 'INVALID ACTION CODE' TO RPT-MESSAGE
+                 PERFORM 2950-WRITE-REJECT-LINE
+           END-EVALUATE.
+       2000-END. EXIT.
+      *Yeni bir REC-ID icin DATE-REC'e kayit ekler; anahtar zaten
+      *varsa islem reddedilir.
+       2100-ADD-RECORD.
+           MOVE TRN-NAME     TO REC-NAME
+           MOVE TRN-SRNAME   TO REC-SRNAME
+           MOVE TRN-DATE     TO REC-DATE
+           MOVE TRN-NDATE    TO REC-NDATE
+           WRITE DATEIN
+              INVALID KEY
+                 MOVE 'DUPLICATE REC-ID' TO RPT-MESSAGE
+                 PERFORM 2950-WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 MOVE 'RECORD ADDED' TO RPT-MESSAGE
+                 PERFORM 2900-WRITE-APPLIED-LINE
+           END-WRITE.
+       2100-END. EXIT.
+      *Var olan bir REC-ID'nin adini/soyadini/tarihlerini duzeltir;
+      *kayit bulunamazsa islem reddedilir.
+       2200-CHANGE-RECORD.
+           READ DATE-REC
+              INVALID KEY
+                 MOVE 'REC-ID NOT FOUND' TO RPT-MESSAGE
+                 PERFORM 2950-WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 MOVE TRN-NAME     TO REC-NAME
+                 MOVE TRN-SRNAME   TO REC-SRNAME
+                 MOVE TRN-DATE     TO REC-DATE
+                 MOVE TRN-NDATE    TO REC-NDATE
+                 REWRITE DATEIN
+                    INVALID KEY
+                       MOVE 'REWRITE FAILED' TO RPT-MESSAGE
+                       PERFORM 2950-WRITE-REJECT-LINE
+                    NOT INVALID KEY
+                       MOVE 'RECORD CHANGED' TO RPT-MESSAGE
+                       PERFORM 2900-WRITE-APPLIED-LINE
+                 END-REWRITE
+           END-READ.
+       2200-END. EXIT.
+      *Var olan bir REC-ID'yi DATE-REC'ten siler; kayit bulunamazsa
+      *islem reddedilir.
+       2300-DELETE-RECORD.
+           READ DATE-REC
+              INVALID KEY
+                 MOVE 'REC-ID NOT FOUND' TO RPT-MESSAGE
+                 PERFORM 2950-WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 DELETE DATE-REC
+                    INVALID KEY
+                       MOVE 'DELETE FAILED' TO RPT-MESSAGE
+                       PERFORM 2950-WRITE-REJECT-LINE
+                    NOT INVALID KEY
+                       MOVE 'RECORD DELETED' TO RPT-MESSAGE
+                       PERFORM 2900-WRITE-APPLIED-LINE
+                 END-DELETE
+           END-READ.
+       2300-END. EXIT.
+      *Basariyla uygulanan bir islemi rapora yazar ve sayacini artirir.
+       2900-WRITE-APPLIED-LINE.
+           ADD 1 TO WS-APPLIED-CNT
+           MOVE TRN-ACTION  TO RPT-ACTION
+           MOVE TRN-ID      TO RPT-ID
+           MOVE 'APPLIED'   TO RPT-RESULT
+           MOVE RPT-LINE    TO MAINT-RPT-LINE
+           WRITE MAINT-RPT-LINE.
+       2900-END. EXIT.
+      *Reddedilen bir islemi rapora yazar ve sayacini artirir.
+       2950-WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECTED-CNT
+           MOVE TRN-ACTION  TO RPT-ACTION
+           MOVE TRN-ID      TO RPT-ID
+           MOVE 'REJECTED'  TO RPT-RESULT
+           MOVE RPT-LINE    TO MAINT-RPT-LINE
+           WRITE MAINT-RPT-LINE.
+       2950-END. EXIT.
+      *Uygulanan ve reddedilen islem sayisini gosterip dosyalari
+      *kapatir.
+       H999-PROGRAM-EXIT.
+           DISPLAY 'PBHMAINT - APPLIED : ' WS-APPLIED-CNT
+           DISPLAY 'PBHMAINT - REJECTED: ' WS-REJECTED-CNT
+           CLOSE DATE-REC.
+           CLOSE TRANS-FILE.
+           CLOSE MAINT-RPT.
+           GOBACK.
+
+      *
