@@ -0,0 +1,237 @@
+      *IDENTIFICATION DIVISION programın kimlik bilgilerinin
+      *belirtildiği bölümdür. Bu bölümde programın adı ve programı
+      *oluşturan kişi belirtilmiştir.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBHREPT2.
+       AUTHOR. AHMET MELİH ÇALMAZ.
+      *ENVIRONMENT DIVISION programın çalıştığı ortamı ve
+      *kullanılacak dosyaları içerir.
+       ENVIRONMENT DIVISION.
+      *INPUT-OUTPUT programda kullanılacak olan girdi ve çıktı dosyaları
+      *tanımlar.
+       INPUT-OUTPUT SECTION.
+      *FILE-CONTROL PBHWORK2'nin urettigi "PRINT-LINE" dosyasini girdi
+      *olarak okuyup sayfali "REPORT-OUT" raporunu ureten dosyalarin
+      *baglantilarini tanimlar.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+                             STATUS ST-PRINT-LINE.
+           SELECT REPORT-OUT ASSIGN TO RPTOUT
+                             STATUS ST-REPORT-OUT.
+      *DATA DIVISION programda kullanılacak tüm verilerin yönetimi
+      *kısmıdır.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+      *PBHWORK2'nin yazdigi kayit duzeniyle ayni olmasi icin PRTREC
+      *ortak kopya kitabi kullanilir.
+           COPY PRTREC REPLACING ==RECORD-NAME-TAG== BY ==PRINT-REC==.
+       FD  REPORT-OUT RECORDING MODE F.
+      *"REPORT-OUT" sayfa basligi, detay ve toplam satirlarinin
+      *tamamini tasiyan genel amacli basim satiridir.
+         01  REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *WORKING-STORAGE SECTION programın çalışması sırasında işlem
+      *yapmak için kullanılan değişkenleri ve veri alanlarını tanımlar.
+         01  WS-WORK-AREA.
+           03 ST-PRINT-LINE      PIC 9(2).
+           88 PRINT-LINE-EOF                 VALUE 10.
+           03 ST-REPORT-OUT      PIC 9(2).
+           03 WS-OPEN-OK-SW      PIC X(01) VALUE 'N'.
+           88 WS-FILES-OPENED               VALUE 'Y'.
+         01  WS-COUNTERS.
+           03 WS-PAGE-NO         PIC 9(04)  COMP.
+           03 WS-LINE-CNT        PIC 9(02)  COMP.
+           03 WS-LINES-PER-PAGE  PIC 9(02)  COMP VALUE 40.
+           03 WS-PAGE-REC-CNT    PIC 9(06)  COMP.
+           03 WS-PAGE-LDAY-TOT   PIC 9(10)  COMP.
+           03 WS-PAGE-LDAY-AVG   PIC 9(06)V9(02).
+           03 WS-TOT-REC-CNT     PIC 9(08)  COMP.
+           03 WS-TOT-LDAY-TOT    PIC 9(10)  COMP.
+           03 WS-TOT-LDAY-AVG    PIC 9(06)V9(02).
+      *Sayfa basligi satirlari.
+         01  HDR-LINE-1.
+           03 FILLER             PIC X(10) VALUE 'PBHREPT2'.
+           03 FILLER             PIC X(30) VALUE
+                                  'PRINT-LINE SURE RAPORU'.
+           03 FILLER             PIC X(10) VALUE SPACES.
+           03 FILLER             PIC X(06) VALUE 'PAGE: '.
+           03 HDR-PAGE-NO        PIC ZZZ9.
+           03 FILLER             PIC X(72) VALUE SPACES.
+         01  HDR-LINE-2.
+           03 FILLER             PIC X(06) VALUE 'REC-ID'.
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(17) VALUE 'AD'.
+           03 FILLER             PIC X(17) VALUE 'SOYAD'.
+           03 FILLER             PIC X(10) VALUE 'REC-DATE'.
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(10) VALUE 'REC-NDATE'.
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(10) VALUE 'REC-LDAY'.
+           03 FILLER             PIC X(56) VALUE SPACES.
+      *Detay satiri, PRINT-LINE'daki bir kaydi bire bir yansitir.
+         01  DET-LINE.
+           03 DET-ID             PIC X(06).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 DET-NAME            PIC X(17).
+           03 DET-SRNAME          PIC X(17).
+           03 DET-DATE            PIC 9(08).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 DET-NDATE           PIC 9(08).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 DET-LDAY            PIC ZZZ,ZZ9.
+           03 FILLER             PIC X(53) VALUE SPACES.
+      *Sayfa sonu toplam/ortalama satiri.
+         01  PAGE-TOTAL-LINE.
+           03 FILLER             PIC X(20) VALUE
+                                  'SAYFA TOPLAMI......'.
+           03 FILLER             PIC X(10) VALUE 'KAYIT SAY:'.
+           03 PGT-REC-CNT         PIC ZZZ,ZZ9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 FILLER             PIC X(11) VALUE 'LDAY TOPLAM'.
+           03 PGT-LDAY-TOT        PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 FILLER             PIC X(13) VALUE 'LDAY ORTALAMA'.
+           03 PGT-LDAY-AVG        PIC ZZZ,ZZ9.99.
+           03 FILLER             PIC X(37) VALUE SPACES.
+      *Rapor sonu genel toplam/ortalama satiri.
+         01  GRAND-TOTAL-LINE.
+           03 FILLER             PIC X(20) VALUE
+                                  'GENEL TOPLAM........'.
+           03 FILLER             PIC X(10) VALUE 'KAYIT SAY:'.
+           03 GDT-REC-CNT         PIC ZZZ,ZZ9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 FILLER             PIC X(11) VALUE 'LDAY TOPLAM'.
+           03 GDT-LDAY-TOT        PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 FILLER             PIC X(13) VALUE 'LDAY ORTALAMA'.
+           03 GDT-LDAY-AVG        PIC ZZZ,ZZ9.99.
+           03 FILLER             PIC X(37) VALUE SPACES.
+
+      *--------------------
+       PROCEDURE DIVISION.
+      *Maini oluşturduk burada yazılı olan sırada paragrafları takip
+      *edip programı tamamlayacağız.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-READ-NEXT-RECORD UNTIL PRINT-LINE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+      *INPUT ve OUTPUT dosyalarını açtık ve girdi dosyasının ilk
+      *satırını okuduk.
+       H100-OPEN-FILES.
+           OPEN INPUT  PRINT-LINE.
+           OPEN OUTPUT REPORT-OUT.
+           IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-PRINT-LINE
+           MOVE ST-PRINT-LINE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-REPORT-OUT NOT = 0) AND (ST-REPORT-OUT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-REPORT-OUT
+           MOVE ST-REPORT-OUT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ PRINT-LINE.
+           IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
+           DISPLAY 'UNABLE TO READ INPFILE: ' ST-PRINT-LINE
+           MOVE ST-PRINT-LINE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET WS-FILES-OPENED TO TRUE.
+       H100-END. EXIT.
+      *Her PRINT-LINE kaydini isleyip bir sonrakini okuyoruz.
+       H200-READ-NEXT-RECORD.
+               PERFORM 2000-PROCESS-DETAIL
+               READ PRINT-LINE.
+       H200-END. EXIT.
+      *Kayit icin gereken sayfa kontrolunu yapip detay satirini yazar
+      *ve sayfa/genel toplamlari gunceller.
+       2000-PROCESS-DETAIL.
+           PERFORM 2100-CHECK-PAGE-BREAK
+           ADD 1              TO WS-PAGE-REC-CNT
+           ADD 1              TO WS-TOT-REC-CNT
+           ADD REC-LDAY-O     TO WS-PAGE-LDAY-TOT
+           ADD REC-LDAY-O     TO WS-TOT-LDAY-TOT
+           PERFORM 2200-WRITE-DETAIL-LINE.
+       2000-END. EXIT.
+      *Sayfa hala acilmamissa ya da satir sayisi dolmussa once mevcut
+      *sayfanin toplamini yazdirir, sonra yeni sayfa basligini basar.
+       2100-CHECK-PAGE-BREAK.
+           IF WS-PAGE-NO = 0 OR WS-LINE-CNT >= WS-LINES-PER-PAGE
+              IF WS-PAGE-NO NOT = 0
+                 PERFORM 3000-WRITE-PAGE-TOTALS
+              END-IF
+              PERFORM 2900-WRITE-PAGE-HEADERS
+           END-IF.
+       2100-END. EXIT.
+       2900-WRITE-PAGE-HEADERS.
+           ADD 1                TO WS-PAGE-NO
+           MOVE 0               TO WS-LINE-CNT
+           MOVE 0               TO WS-PAGE-REC-CNT
+           MOVE 0               TO WS-PAGE-LDAY-TOT
+           MOVE WS-PAGE-NO      TO HDR-PAGE-NO
+           WRITE REPORT-LINE FROM HDR-LINE-1 AFTER ADVANCING PAGE
+           ADD 1 TO WS-LINE-CNT
+           WRITE REPORT-LINE FROM HDR-LINE-2 AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT.
+       2900-END. EXIT.
+       2200-WRITE-DETAIL-LINE.
+           MOVE REC-ID-O        TO DET-ID
+           MOVE REC-NAME-O      TO DET-NAME
+           MOVE REC-SRNAME-O    TO DET-SRNAME
+           MOVE REC-DATE-O      TO DET-DATE
+           MOVE REC-NDATE-O     TO DET-NDATE
+           MOVE REC-LDAY-O      TO DET-LDAY
+           WRITE REPORT-LINE FROM DET-LINE AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT.
+       2200-END. EXIT.
+      *Sayfanin kayit sayisi, REC-LDAY-O toplami ve ortalamasini basar.
+       3000-WRITE-PAGE-TOTALS.
+           IF WS-PAGE-REC-CNT > 0
+              COMPUTE WS-PAGE-LDAY-AVG ROUNDED =
+                      WS-PAGE-LDAY-TOT / WS-PAGE-REC-CNT
+           ELSE
+              MOVE 0 TO WS-PAGE-LDAY-AVG
+           END-IF
+           MOVE WS-PAGE-REC-CNT   TO PGT-REC-CNT
+           MOVE WS-PAGE-LDAY-TOT  TO PGT-LDAY-TOT
+           MOVE WS-PAGE-LDAY-AVG  TO PGT-LDAY-AVG
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT
+           WRITE REPORT-LINE FROM PAGE-TOTAL-LINE AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT.
+       3000-END. EXIT.
+      *Tum rapor icin toplam kayit sayisi, REC-LDAY-O toplami ve
+      *ortalamasini basar.
+       9000-WRITE-GRAND-TOTALS.
+           IF WS-TOT-REC-CNT > 0
+              COMPUTE WS-TOT-LDAY-AVG ROUNDED =
+                      WS-TOT-LDAY-TOT / WS-TOT-REC-CNT
+           ELSE
+              MOVE 0 TO WS-TOT-LDAY-AVG
+           END-IF
+           MOVE WS-TOT-REC-CNT    TO GDT-REC-CNT
+           MOVE WS-TOT-LDAY-TOT   TO GDT-LDAY-TOT
+           MOVE WS-TOT-LDAY-AVG   TO GDT-LDAY-AVG
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 2
+           ADD 1 TO WS-LINE-CNT
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE AFTER ADVANCING 1
+           ADD 1 TO WS-LINE-CNT.
+       9000-END. EXIT.
+      *Son sayfanin toplamini ve genel toplami basip dosyalari kapatir.
+       H999-PROGRAM-EXIT.
+           IF WS-FILES-OPENED
+              IF WS-PAGE-NO > 0
+                 PERFORM 3000-WRITE-PAGE-TOTALS
+              END-IF
+              PERFORM 9000-WRITE-GRAND-TOTALS
+           END-IF
+           CLOSE PRINT-LINE.
+           CLOSE REPORT-OUT.
+           GOBACK.
+
+      *
