@@ -0,0 +1,13 @@
+//PBHREPT2 JOB (ACCTNO),'CALMAZ',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* PBHWORK2'NIN URETTIGI PRTLINE'I GIRDI OLARAK OKUYUP SAYFALI
+//* BIR SURE RAPORU (RPTOUT) URETIR. PRTLINE, PBHWORK2.JCL'DEKI
+//* AYNI SABIT DSN'DIR (BKZ. O JCL'DEKI ACIKLAMA); BU ADIM O
+//* CALISTIRMANIN TAMAMLANMIS CIKTISINI SADECE OKUR, DEGISTIRMEZ.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PBHREPT2
+//STEPLIB  DD   DISP=SHR,DSN=Z95625.LOADLIB
+//PRTLINE  DD   DISP=SHR,DSN=Z95625.PRTLINE.MASTER
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
