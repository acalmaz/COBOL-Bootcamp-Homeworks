@@ -0,0 +1,16 @@
+//PBHMAINT JOB (ACCTNO),'CALMAZ',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DATE-REC (INDEXED, KEY=REC-ID) UZERINDE TEK TEK EKLEME,
+//* DUZELTME VE SILME ISLEMLERINI TRANIN'DAKI KARTLARLA UYGULAR.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PBHMAINT
+//STEPLIB  DD   DISP=SHR,DSN=Z95625.LOADLIB
+//*Tek tek WRITE/REWRITE/DELETE ile yerinde guncelleme yapildigindan
+//*DISP=OLD ile ozel (exclusive) tahsis edilir; DISP=SHR bu KSDS'e
+//*ayni anda baska bir is/adim tarafindan erisilmesine izin vererek
+//*guncelleme sirasinda bozulma riski yaratirdi.
+//DATEREC  DD   DISP=OLD,DSN=Z95625.DATEREC.MASTER
+//TRANIN   DD   DISP=SHR,DSN=Z95625.MAINT.TRANIN
+//MAINTRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
