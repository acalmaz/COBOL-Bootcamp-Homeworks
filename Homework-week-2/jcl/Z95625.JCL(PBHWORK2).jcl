@@ -0,0 +1,67 @@
+//PBHWORK2 JOB (ACCTNO),'CALMAZ',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DATEREC, REC-ID UZERINDE ANAHTARLANMIS BIR VSAM KSDS'TIR (BKZ.
+//* PBHWORK2'DEKI ORGANIZATION INDEXED) VE PBHMAINT TARAFINDAN
+//* YERINDE GUNCELLENIR; GDG'LER VSAM KUME ICEREMEDIGINDEN BU
+//* DOSYA JENERASYON GRUBUNA DAHIL DEGILDIR. PRTLINE/REJECTS/
+//* HREXTR DE ARTIK GDG DEGIL, SABIT DSN'LERDIR: RESTART DURUMUNDA
+//* (BKZ. PBHWORK2.CBL H100-OPEN-FILES) PROGRAM BU DOSYALARI EXTEND
+//* ILE ACIP KESILEN CALISMANIN AYNI FIZIKSEL DATASETINE KALDIGI
+//* YERDEN YAZAR; HER CALISTIRMADA YENI BIR JENERASYON URETEN GDG
+//* NOTASYONU BUNUNLA BAGDASMAZ (RESTART SONRASI CIKTININ YARISI
+//* SILINMIS OLURDU). TEMIZ BIR CALISTIRMA (RESTART DEGIL) BU
+//* DOSYALARI YINE OUTPUT ILE ACIP BASTAN YAZDIGINDAN GUNLUK
+//* CALISTIRMALAR ARASI ICERIK KARISMAZ.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PBHWORK2
+//STEPLIB  DD   DISP=SHR,DSN=Z95625.LOADLIB
+//*DATEREC, PBHMAINT'in ayni VSAM KSDS'i guncelledigi tek nesildir;
+//*GDG relative-generation notasyonu VSAM icin gecerli olmadigindan
+//*sabit DSN ile referans verilir (PBHMAINT'teki DD ile ayni).
+//DATEREC  DD   DISP=SHR,DSN=Z95625.DATEREC.MASTER
+//*SORTWK, DATEREC'i REC-SRNAME/REC-NAME sirasina sokan SORT
+//*calismasinin gecici calisma alanidir; SRTOUT ise sonucu tasir ve
+//*programin asil okuma dongusu bu dosyayi kullanir. Kayit boyu
+//*DATEREC.cpy'deki REC-ID(4)+REC-NAME(15)+REC-SRNAME(15)+
+//*REC-DATE(8)+REC-NDATE(8) = 50 byte ile eslesir.
+//SORTWK   DD   UNIT=SYSDA,SPACE=(TRK,(20,10))
+//SRTOUT   DD   UNIT=SYSDA,SPACE=(TRK,(20,10)),
+//              DCB=(RECFM=FB,LRECL=50)
+//SORTLIB  DD   DISP=SHR,DSN=SYS1.SORTLIB
+//*PRTLINE artik sabit bir DSN'dir; MOD ilk calistirmada dosyayi
+//*RESTCTL ile ayni sekilde kendisi olusturur, restart calistirmasi
+//*ise CATLG olan onceki (kesilmis) nesli MOD ile acip programin
+//*EXTEND yazmasina birakir. Kayit boyu PRTREC.cpy'deki
+//*REC-ID-O(4)+REC-NAME-O(15)+REC-SRNAME-O(15)+REC-DATE-O(8)+
+//*REC-NDATE-O(8)+REC-LDAY-O(8)+REC-LYEARS-O(4)+REC-LMONTHS-O(2)
+//*= 64 byte ile eslesir.
+//PRTLINE  DD   DISP=(MOD,CATLG,CATLG),DSN=Z95625.PRTLINE.MASTER,
+//              UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=64)
+//EXCPRT   DD   SYSOUT=*
+//*Kayit boyu REJECT-REC'teki REJ-ID(4)+REJ-NAME(15)+REJ-SRNAME(15)+
+//*REJ-DATE(8)+REJ-NDATE(8)+REJ-REASON-CD(2) = 52 byte ile eslesir.
+//*PRTLINE gibi MOD ile acilir: ilk calistirmada olusturur, restart
+//*calistirmasinda programin EXTEND yazmasi icin oldugu gibi birakir.
+//REJECTS  DD   DISP=(MOD,CATLG,CATLG),DSN=Z95625.DATEREC.REJECTS,
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=52)
+//*RESTCTL, ilk calistirmada henuz mevcut degildir; H150 dosya
+//*bulunamadi durumunu (ST-RESTART-CTL = 35) kendisi olusturarak
+//*karsilar. Anormal sonlanmada da CATLG kalir (DELETE degil), aksi
+//*halde asil kurtarilmasi gereken checkpoint tam da abend anında
+//*silinir ve bir sonraki calistirma restart yerine bastan baslar.
+//RESTCTL  DD   DISP=(MOD,CATLG,CATLG),DSN=Z95625.PBHWORK2.RESTCTL,
+//              UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*THRESHLD isteğe baglidir; bu DD kartinin kaldirilmasi
+//*H160-READ-THRESHOLD-PARM'in varsayilan (90) esik degerini
+//*kullanmasina yol acar.
+//THRESHLD DD   DISP=SHR,DSN=Z95625.PBHWORK2.THRESHLD
+//*Kayit boyu HR-EXTRACT-REC'teki HRX-ID(4)+HRX-NAME(15)+
+//*HRX-SRNAME(15)+HRX-LDAY(8) = 42 byte ile eslesir. PRTLINE/REJECTS
+//*gibi MOD ile acilir.
+//HREXTR   DD   DISP=(MOD,CATLG,CATLG),DSN=Z95625.HR.EXTRACT,
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=42)
+//SYSOUT   DD   SYSOUT=*
